@@ -52,8 +52,43 @@
                ASSIGN TO 'PEDIDOS.TXT'
                ORGANIZATION IS INDEXED
                RECORD KEY IS RPE-NUMERO
+               ALTERNATE RECORD KEY IS RPE-COMANDA
+                   WITH DUPLICATES
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS FS-STATUS-PEDIDOS.
+       *>  ARCHIVO PARA LAS COMANDAS (ENCABEZADO DE UNA COMANDA
+       *>  CON VARIAS LÍNEAS DE PEDIDOS/PLATILLOS)
+           SELECT F-ARCHIVO-COMANDAS
+               ASSIGN TO 'COMANDAS.TXT'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS RCM-NUMERO
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STATUS-COMANDAS.
+       *>  ARCHIVO DE SALIDA PARA LA EXPORTACIÓN DE PEDIDOS A CSV
+           SELECT F-ARCHIVO-PEDIDOS-CSV
+               ASSIGN TO 'PEDIDOS_EXPORT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STATUS-PEDIDOS-CSV.
+       *>  ARCHIVO DE BITÁCORA DE AUDITORÍA (IMAGEN ANTES/DESPUÉS DE
+       *>  CADA REWRITE EN LOS ARCHIVOS MAESTROS)
+           SELECT F-ARCHIVO-AUDITORIA
+               ASSIGN TO 'AUDITORIA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STATUS-AUDITORIA.
+       *>  ARCHIVO DE HISTORIAL DE ASIGNACIÓN DE MESEROS A MESAS
+           SELECT F-ARCHIVO-ASIGNACIONES
+               ASSIGN TO 'ASIGNACIONES.TXT'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS ASG-CLAVE
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STATUS-ASIGNACIONES.
+       *>  ARCHIVO DE CONTADORES (SIGUIENTE NÚMERO DE COMANDA/PEDIDO)
+           SELECT F-ARCHIVO-CONTADORES
+               ASSIGN TO 'CONTADORES.TXT'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CTR-NOMBRE
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STATUS-CONTADORES.
        *>  -------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -74,6 +109,7 @@
            02 RP-CODIGO              PIC X(15).
            02 RP-DESCRIPCION         PIC X(100).
            02 RP-TIPO                PIC X(30).
+           02 RP-PRECIO              PIC 9(6)V99.
        *>  REGISTRO PARA ARCHIVO MESEROS
        FD  F-ARCHIVO-MESEROS.
        01  REG-MESEROS.
@@ -84,6 +120,7 @@
        01  REG-MESAS.
            02 RME-NUMERO            PIC X(4).
            02 RME-MESERO            PIC X(15).
+           02 RME-ESTADO            PIC X(9).
        *>  REGISTRO PARA EL ARCHIVO PEDIDOS
        FD  F-ARCHIVO-PEDIDOS.
        01  REG-PEDIDOS.
@@ -97,10 +134,62 @@
            02 RPE-IMPORTE             PIC 9(6)V99.
            02 RPE-PROPINA             PIC 9(6)V99.
            02 RPE-ENVIADO             PIC X(1).
+           02 RPE-ESTADO              PIC X(1).
            02 RPE-FECHA.
                 03 RPE-DIA           PIC 9(02).
                 03 RPE-MES           PIC 9(02).
                 03 RPE-ANNO          PIC 9(04).
+           02 RPE-COMANDA             PIC 9(15).
+       *>  REGISTRO PARA EL ARCHIVO COMANDAS (ENCABEZADO DE PEDIDO
+       *>  DE MESA, CON VARIAS LÍNEAS DE PEDIDOS/PLATILLOS DEBAJO)
+       FD  F-ARCHIVO-COMANDAS.
+       01  REG-COMANDAS.
+           02 RCM-NUMERO              PIC 9(15).
+           02 RCM-MESA                PIC X(4).
+           02 RCM-MESERO              PIC X(15).
+           02 RCM-CLIENTE             PIC X(50).
+           02 RCM-TIPO-PAGO           PIC X(20).
+           02 RCM-TOTAL               PIC 9(9)V99.
+           02 RCM-PROPINA             PIC 9(6)V99.
+           02 RCM-ENVIADO             PIC X(1).
+           02 RCM-ESTADO              PIC X(1).
+           02 RCM-FECHA.
+                03 RCM-DIA           PIC 9(02).
+                03 RCM-MES           PIC 9(02).
+                03 RCM-ANNO          PIC 9(04).
+       *>  ARCHIVO DE SALIDA PARA LA EXPORTACIÓN DE PEDIDOS A CSV
+       FD  F-ARCHIVO-PEDIDOS-CSV.
+       01  REG-PEDIDOS-CSV            PIC X(200).
+       *>  REGISTRO DE BITÁCORA DE AUDITORÍA: IMAGEN ANTES/DESPUÉS DE
+       *>  CADA REWRITE, CON TABLA, LLAVE Y FECHA/HORA DEL CAMBIO
+       FD  F-ARCHIVO-AUDITORIA.
+       01  REG-AUDITORIA.
+           02 AUD-TABLA               PIC X(15).
+           02 AUD-LLAVE               PIC X(20).
+           02 AUD-FECHA               PIC 9(08).
+           02 AUD-HORA                PIC 9(08).
+           02 AUD-ANTES               PIC X(1800).
+           02 AUD-DESPUES             PIC X(1800).
+       *>  REGISTRO DEL HISTORIAL DE ASIGNACIÓN DE MESEROS A MESAS,
+       *>  UNA LÍNEA POR CADA VEZ QUE SE ASIGNA O CAMBIA EL MESERO
+       *>  DE UNA MESA (CLAVE POR MESA + FECHA + HORA)
+       FD  F-ARCHIVO-ASIGNACIONES.
+       01  REG-ASIGNACIONES.
+           02 ASG-CLAVE.
+                03 ASG-MESA          PIC X(4).
+                03 ASG-FECHA.
+                     04 ASG-DIA     PIC 9(02).
+                     04 ASG-MES     PIC 9(02).
+                     04 ASG-ANNO    PIC 9(04).
+                03 ASG-HORA          PIC 9(08).
+           02 ASG-MESERO             PIC X(15).
+           02 ASG-MESERO-ANTERIOR    PIC X(15).
+       *>  REGISTRO DE CONTADORES: SIGUIENTE NÚMERO DISPONIBLE POR
+       *>  ARCHIVO (COMANDAS, PEDIDOS), INCREMENTADO DIRECTAMENTE
+       FD  F-ARCHIVO-CONTADORES.
+       01  REG-CONTADORES.
+           02 CTR-NOMBRE              PIC X(15).
+           02 CTR-VALOR               PIC 9(15).
        *>  -------------------------------------------------------------
        WORKING-STORAGE SECTION.
        *>  ESTRUCTURA PARA EL REGISTRO DE LA CARTA DEL RESTAURANTE
@@ -118,6 +207,7 @@
            02 WS-PLATILLOS-CODIGO         PIC X(15).
            02 WS-PLATILLOS-DESCRIPCION    PIC X(100).
            02 WS-PLATILLOS-TIPO           PIC X(30).
+           02 WS-PLATILLOS-PRECIO         PIC 9(6)V99.
        *>  ESTRUCTURA PARA EL REGISTRO DE MESEROS
        01  WS-ENT-MESEROS.
            02 WS-MESEROS-NOMBRE-APELLIDO    PIC X(50).
@@ -126,6 +216,7 @@
        01  WS-ENT-MESAS.
            02 WS-MESAS-NUMERO            PIC X(4).
            02 WS-MESAS-MESERO            PIC X(15).
+           02 WS-MESAS-ESTADO            PIC X(9).
        *>  ESTRUCTURA PARA EL REGISTRO DE LOS PEDIDOS    
        01  WS-ENT-PEDIDOS.
            02 WS-PEDIDOS-NUMERO              PIC 9(15).
@@ -138,10 +229,47 @@
            02 WS-PEDIDOS-IMPORTE             PIC 9(6)V99.
            02 WS-PEDIDOS-PROPINA             PIC 9(6)V99.
            02 WS-PEDIDOS-ENVIADO             PIC X(1).
+           02 WS-PEDIDOS-ESTADO              PIC X(1).
            02 WS-PEDIDOS-FECHA.
                 03 WS-PEDIDOS-DIA           PIC 9(02).
                 03 WS-PEDIDOS-MES           PIC 9(02).
                 03 WS-PEDIDOS-ANNO          PIC 9(04).
+           02 WS-PEDIDOS-COMANDA             PIC 9(15).
+       *>  ESTRUCTURA PARA EL REGISTRO DE LAS COMANDAS (ENCABEZADO)
+       01  WS-ENT-COMANDAS.
+           02 WS-COMANDAS-NUMERO             PIC 9(15).
+           02 WS-COMANDAS-MESA               PIC X(4).
+           02 WS-COMANDAS-MESERO             PIC X(15).
+           02 WS-COMANDAS-CLIENTE            PIC X(50).
+           02 WS-COMANDAS-TIPO-PAGO          PIC X(20).
+           02 WS-COMANDAS-TOTAL              PIC 9(9)V99.
+           02 WS-COMANDAS-PROPINA            PIC 9(6)V99.
+           02 WS-COMANDAS-ENVIADO            PIC X(1).
+           02 WS-COMANDAS-ESTADO             PIC X(1).
+           02 WS-COMANDAS-FECHA.
+                03 WS-COMANDAS-DIA          PIC 9(02).
+                03 WS-COMANDAS-MES          PIC 9(02).
+                03 WS-COMANDAS-ANNO         PIC 9(04).
+       *>  DATOS PARA UN RENGLÓN DE LA BITÁCORA DE AUDITORÍA
+       01  WS-ENT-AUDITORIA.
+           02 WS-AUD-TABLA                   PIC X(15).
+           02 WS-AUD-LLAVE                   PIC X(20).
+           02 WS-AUD-ANTES                   PIC X(1800).
+           02 WS-AUD-DESPUES                 PIC X(1800).
+       *>  DATOS PARA UN RENGLÓN DEL HISTORIAL DE ASIGNACIÓN DE MESERO
+       01  WS-ENT-ASIGNACIONES.
+           02 WS-ASG-MESA                    PIC X(4).
+           02 WS-ASG-FECHA.
+                03 WS-ASG-DIA               PIC 9(02).
+                03 WS-ASG-MES               PIC 9(02).
+                03 WS-ASG-ANNO              PIC 9(04).
+           02 WS-ASG-HORA                    PIC 9(08).
+           02 WS-ASG-MESERO                  PIC X(15).
+           02 WS-ASG-MESERO-ANTERIOR         PIC X(15).
+       *>  DATOS PARA EL SIGUIENTE NÚMERO DISPONIBLE DE UN CONTADOR
+       01  WS-ENT-CONTADORES.
+           02 WS-CTR-NOMBRE                  PIC X(15).
+           02 WS-CTR-VALOR                   PIC 9(15).
        *>  -------------------------------------------------------------
        *>  VARIABLES PARA MANEJO DE LOS ESTADOS EN I-O DE LOS ARCHIVOS
        77  FS-STATUS-CARTA            PIC X(2).
@@ -149,7 +277,12 @@
        77  FS-STATUS-MESEROS          PIC X(2).
        77  FS-STATUS-MESAS            PIC X(2).
        77  FS-STATUS-PEDIDOS          PIC X(2).
-       *>  -------------------------------------------------------------    
+       77  FS-STATUS-COMANDAS         PIC X(2).
+       77  FS-STATUS-PEDIDOS-CSV      PIC X(2).
+       77  FS-STATUS-AUDITORIA        PIC X(2).
+       77  FS-STATUS-ASIGNACIONES     PIC X(2).
+       77  FS-STATUS-CONTADORES       PIC X(2).
+       *>  -------------------------------------------------------------
        *>  VARIABLES DE USO GENERAL
        77  WS-FIN                      PIC 9(01) VALUE ZERO.
        77  WS-OPCION                   PIC 9(01).
@@ -158,11 +291,8 @@
        77  WS-CONSULTA                 PIC 9(01) VALUE ZERO.
        77  WS-FIN-ARCHIVO              PIC 9(01) VALUE ZERO.
        77  WS-ENCONTRADO               PIC 9(01) VALUE ZERO.
-       77  WS-CONTADOR                 PIC 9(15) VALUE 1.
        77  WS-TIPO-PEDIDO              PIC 9(01) VALUE ZERO.
        77  WS-TOTAL-PAGO               PIC 9(9)V99 VALUE 0.00.
-       77  EOF-IN                      PIC X(1) VALUE 'N'.
-       77  WS-PEDIDOS-CREADO           PIC 9(01) VALUE ZERO.
        *>  -------------------------------------------------------------
        *> MANEJO DE FECHA
        77 WS-FECHA-SISTEMA            PIC 9(06).
@@ -172,6 +302,40 @@
                 02 WS-FECHA-DIA            PIC 9(02).
        77 WS-ANNO-EXTENDIDO           PIC 9(04).
        *>  -------------------------------------------------------------
+       *> ACUMULADORES PARA EL CIERRE DE CAJA
+       77  WS-CIERRE-VENTA-LINEA       PIC 9(9)V99 VALUE 0.
+       77  WS-CIERRE-TOTAL-VENTAS      PIC 9(9)V99 VALUE 0.
+       77  WS-CIERRE-TOTAL-PROPINAS    PIC 9(9)V99 VALUE 0.
+       77  WS-CIERRE-CANT-TIPOS        PIC 9(3) VALUE 0.
+       77  WS-CIERRE-IDX               PIC 9(3) VALUE 0.
+       77  WS-CIERRE-TIPO-HALLADO      PIC 9(01) VALUE 0.
+       01  WS-CIERRE-TIPOS-PAGO.
+           02  WS-CIERRE-TIPO OCCURS 20 TIMES
+               INDEXED BY WS-CIERRE-TIPO-IDX.
+               03  WS-CIERRE-TIPO-NOMBRE  PIC X(20).
+               03  WS-CIERRE-TIPO-TOTAL   PIC 9(9)V99.
+       *>  -------------------------------------------------------------
+       *> VARIABLES PARA EL MANEJO DE COMANDAS (VARIOS PLATILLOS
+       *> POR PEDIDO DE MESA)
+       77  WS-COMANDA-ACUM-TOTAL       PIC 9(9)V99 VALUE 0.
+       77  WS-COMANDA-LINEA-TOTAL      PIC 9(9)V99 VALUE 0.
+       77  WS-COMANDA-MAS-PLATILLOS    PIC X(1) VALUE 'S'.
+       77  WS-COMANDA-ITEMS-ESCRITOS   PIC 9(4) VALUE 0.
+       *>  -------------------------------------------------------------
+       *> VARIABLES PARA LA EXPORTACIÓN DE PEDIDOS A CSV
+       77  WS-CSV-DESDE-DIA            PIC 9(02) VALUE ZERO.
+       77  WS-CSV-DESDE-MES            PIC 9(02) VALUE ZERO.
+       77  WS-CSV-DESDE-ANNO           PIC 9(04) VALUE ZERO.
+       77  WS-CSV-HASTA-DIA            PIC 9(02) VALUE ZERO.
+       77  WS-CSV-HASTA-MES            PIC 9(02) VALUE ZERO.
+       77  WS-CSV-HASTA-ANNO           PIC 9(04) VALUE ZERO.
+       77  WS-CSV-FECHA-DESDE-NUM      PIC 9(08) VALUE ZERO.
+       77  WS-CSV-FECHA-HASTA-NUM      PIC 9(08) VALUE ZERO.
+       77  WS-CSV-FECHA-LINEA-NUM      PIC 9(08) VALUE ZERO.
+       77  WS-CSV-CANTIDAD             PIC 9(9) VALUE ZERO.
+       01  WS-CSV-IMPORTE-ED           PIC 9(6).99.
+       01  WS-CSV-PROPINA-ED           PIC 9(6).99.
+       *>  -------------------------------------------------------------
        PROCEDURE DIVISION.
        *>  -------------------------------------------------------------
        *>  FUNCIÓN PRINCIPAL DEL SISTEMA
@@ -211,6 +375,8 @@
            DISPLAY "4 - MESAS.".
            DISPLAY "5 - PEDIDOS.".
            DISPLAY "6 - CONSULTAS.".
+           DISPLAY "7 - ANULAR PEDIDO.".
+           DISPLAY "8 - MARCAR COMANDA COMO PAGADA.".
            DISPLAY "--------------------------------------".
            DISPLAY "9 - SALIR DEL SISTEMA.".
            DISPLAY " ".
@@ -224,8 +390,10 @@
                WHEN 3     PERFORM 001-MESEROS
                WHEN 4     PERFORM 001-MESAS
                WHEN 5     PERFORM 001-PEDIDOS
-               WHEN 6     PERFORM 002-SUBMENU-CONSULTAS 
+               WHEN 6     PERFORM 002-SUBMENU-CONSULTAS
                             UNTIL WS-FIN-SUBMENU = 1
+               WHEN 7     PERFORM 001-ANULAR-PEDIDO
+               WHEN 8     PERFORM 001-PAGAR-COMANDA
                WHEN 9     MOVE 1 TO WS-FIN
                WHEN OTHER
                    DISPLAY " "
@@ -242,6 +410,11 @@
 
            DISPLAY "CÓDIGO CARTA: " WITH NO ADVANCING.
            ACCEPT WS-CARTA-CODIGO.
+           PERFORM UNTIL WS-CARTA-CODIGO NOT = SPACES
+               DISPLAY "EL CÓDIGO NO PUEDE ESTAR EN BLANCO, "
+                   "INTENTE DE NUEVO: " WITH NO ADVANCING
+               ACCEPT WS-CARTA-CODIGO
+           END-PERFORM.
 
            PERFORM 000-INICIA-CARTA.
                MOVE WS-CARTA-CODIGO TO RC-CODIGO.
@@ -287,8 +460,16 @@
            PERFORM 000-INICIA-CARTA
            WRITE REG-CARTA FROM WS-ENT-CARTA
                 INVALID KEY
+                    MOVE 'CARTA' TO WS-AUD-TABLA
+                    MOVE RC-CODIGO TO WS-AUD-LLAVE
+                    READ F-ARCHIVO-CARTA RECORD KEY RC-CODIGO
+                        INVALID KEY CONTINUE
+                    END-READ
+                    MOVE REG-CARTA TO WS-AUD-ANTES
                     REWRITE REG-CARTA FROM WS-ENT-CARTA
                     END-REWRITE
+                    MOVE REG-CARTA TO WS-AUD-DESPUES
+                    PERFORM 000-REGISTRA-AUDITORIA
            END-WRITE.
            PERFORM 000-CIERRE-CARTA
            DISPLAY "CARTA REGISTRADA EXITOSAMENTE... " 
@@ -305,6 +486,11 @@
 
            DISPLAY "CÓDIGO DEL PLATILLO: " WITH NO ADVANCING.
            ACCEPT WS-PLATILLOS-CODIGO.
+           PERFORM UNTIL WS-PLATILLOS-CODIGO NOT = SPACES
+               DISPLAY "EL CÓDIGO NO PUEDE ESTAR EN BLANCO, "
+                   "INTENTE DE NUEVO: " WITH NO ADVANCING
+               ACCEPT WS-PLATILLOS-CODIGO
+           END-PERFORM.
 
            PERFORM 000-INICIA-PLATILLOS.
                MOVE WS-PLATILLOS-CODIGO TO RP-CODIGO.
@@ -328,15 +514,36 @@
            DISPLAY "NOMBRE Y DESCRIPCIÓN DEL PLATILLO: "
                WITH NO ADVANCING.
            ACCEPT WS-PLATILLOS-DESCRIPCION.
+           PERFORM UNTIL WS-PLATILLOS-DESCRIPCION NOT = SPACES
+               DISPLAY "LA DESCRIPCIÓN NO PUEDE ESTAR EN BLANCO, "
+                   "INTENTE DE NUEVO: " WITH NO ADVANCING
+               ACCEPT WS-PLATILLOS-DESCRIPCION
+           END-PERFORM.
            DISPLAY "TIPO DE PLATILLO: "
                WITH NO ADVANCING.
            ACCEPT WS-PLATILLOS-TIPO.
+           DISPLAY "PRECIO (EJ. 22.33): "
+               WITH NO ADVANCING.
+           ACCEPT WS-PLATILLOS-PRECIO.
+           PERFORM UNTIL WS-PLATILLOS-PRECIO > ZERO
+               DISPLAY "EL PRECIO DEBE SER MAYOR A CERO, "
+                   "INTENTE DE NUEVO: " WITH NO ADVANCING
+               ACCEPT WS-PLATILLOS-PRECIO
+           END-PERFORM.
        *>  REGISTRO DE LOS DATOS EN EL ARCHIVO
            PERFORM 000-INICIA-PLATILLOS
            WRITE REG-PLATILLOS FROM WS-ENT-PLATILLOS
                 INVALID KEY
+                    MOVE 'PLATILLOS' TO WS-AUD-TABLA
+                    MOVE RP-CODIGO TO WS-AUD-LLAVE
+                    READ F-ARCHIVO-PLATILLOS RECORD KEY RP-CODIGO
+                        INVALID KEY CONTINUE
+                    END-READ
+                    MOVE REG-PLATILLOS TO WS-AUD-ANTES
                     REWRITE REG-PLATILLOS FROM WS-ENT-PLATILLOS
                     END-REWRITE
+                    MOVE REG-PLATILLOS TO WS-AUD-DESPUES
+                    PERFORM 000-REGISTRA-AUDITORIA
            END-WRITE.
            PERFORM 000-CIERRE-PLATILLOS
            DISPLAY "PLATILLO REGISTRADO EXITOSAMENTE... " 
@@ -353,6 +560,11 @@
 
            DISPLAY "CÉDULA DE IDENTIDAD: " WITH NO ADVANCING.
            ACCEPT WS-MESEROS-CEDULA.
+           PERFORM UNTIL WS-MESEROS-CEDULA NOT = SPACES
+               DISPLAY "LA CÉDULA NO PUEDE ESTAR EN BLANCO, "
+                   "INTENTE DE NUEVO: " WITH NO ADVANCING
+               ACCEPT WS-MESEROS-CEDULA
+           END-PERFORM.
 
            PERFORM 000-INICIA-MESEROS.
                MOVE WS-MESEROS-CEDULA TO RM-CEDULA.
@@ -375,12 +587,25 @@
        *>  ENTRADA DE DATOS
            DISPLAY "NOMBRE Y APELLIDO: " WITH NO ADVANCING.
            ACCEPT WS-MESEROS-NOMBRE-APELLIDO.
+           PERFORM UNTIL WS-MESEROS-NOMBRE-APELLIDO NOT = SPACES
+               DISPLAY "EL NOMBRE NO PUEDE ESTAR EN BLANCO, "
+                   "INTENTE DE NUEVO: " WITH NO ADVANCING
+               ACCEPT WS-MESEROS-NOMBRE-APELLIDO
+           END-PERFORM.
        *>  REGISTRO DE LOS DATOS EN EL ARCHIVO
            PERFORM 000-INICIA-MESEROS
            WRITE REG-MESEROS FROM WS-ENT-MESEROS
                 INVALID KEY
+                    MOVE 'MESEROS' TO WS-AUD-TABLA
+                    MOVE RM-CEDULA TO WS-AUD-LLAVE
+                    READ F-ARCHIVO-MESEROS RECORD KEY RM-CEDULA
+                        INVALID KEY CONTINUE
+                    END-READ
+                    MOVE REG-MESEROS TO WS-AUD-ANTES
                     REWRITE REG-MESEROS FROM WS-ENT-MESEROS
                     END-REWRITE
+                    MOVE REG-MESEROS TO WS-AUD-DESPUES
+                    PERFORM 000-REGISTRA-AUDITORIA
            END-WRITE.
            PERFORM 000-CIERRE-MESEROS
            DISPLAY "MESERO REGISTRADO EXITOSAMENTE... " 
@@ -397,6 +622,12 @@
 
            DISPLAY "NÚMERO DE LA MESA: " WITH NO ADVANCING.
            ACCEPT WS-MESAS-NUMERO.
+           PERFORM UNTIL WS-MESAS-NUMERO NOT = SPACES
+               AND WS-MESAS-NUMERO NOT = "0"
+               DISPLAY "EL NÚMERO DE MESA NO PUEDE ESTAR EN BLANCO "
+                   "NI SER CERO, INTENTE DE NUEVO: " WITH NO ADVANCING
+               ACCEPT WS-MESAS-NUMERO
+           END-PERFORM.
 
            PERFORM 000-INICIA-MESAS.
                MOVE WS-MESAS-NUMERO TO RME-NUMERO.
@@ -414,7 +645,12 @@
                             "LOS DATOS QUE INTRODUZCA A CONTINUACIÓN "
                             "ACTUALIZARAN LOS YA EXISTENTE+++"
                 DISPLAY " "
+                MOVE RME-ESTADO TO WS-MESAS-ESTADO
+                MOVE RME-MESERO TO WS-ASG-MESERO-ANTERIOR
                 MOVE ZERO TO WS-CONSULTA
+           ELSE
+                MOVE 'LIBRE' TO WS-MESAS-ESTADO
+                MOVE SPACES TO WS-ASG-MESERO-ANTERIOR
            END-IF.
        *>  ENTRADA DE DATOS
            PERFORM 000-INICIA-MESEROS.
@@ -437,11 +673,20 @@
                PERFORM 000-INICIA-MESAS
                WRITE REG-MESAS FROM WS-ENT-MESAS
                     INVALID KEY
+                        MOVE 'MESAS' TO WS-AUD-TABLA
+                        MOVE RME-NUMERO TO WS-AUD-LLAVE
+                        READ F-ARCHIVO-MESAS RECORD KEY RME-NUMERO
+                            INVALID KEY CONTINUE
+                        END-READ
+                        MOVE REG-MESAS TO WS-AUD-ANTES
                         REWRITE REG-MESAS FROM WS-ENT-MESAS
                         END-REWRITE
+                        MOVE REG-MESAS TO WS-AUD-DESPUES
+                        PERFORM 000-REGISTRA-AUDITORIA
                END-WRITE
                PERFORM 000-CIERRE-MESAS
-               DISPLAY "MESA REGISTRADA EXITOSAMENTE... " 
+               PERFORM 000-REGISTRA-ASIGNACION
+               DISPLAY "MESA REGISTRADA EXITOSAMENTE... "
                    WITH NO ADVANCING
                STOP "ENTER PARA CONTINUAR"
            ELSE
@@ -455,63 +700,23 @@
        *>  -------------------------------------------------------------
        001-PEDIDOS.
            DISPLAY " ".
-           DISPLAY "REGISTRO Y/O ACTUIALIZACIÓN DE PEDIDOS.".
+           DISPLAY "REGISTRO DE UNA COMANDA (PEDIDO DE MESA).".
            DISPLAY "--------------------------------------".
            DISPLAY " ".
 
-           MOVE 1 TO WS-CONTADOR.
-
-           DISPLAY "INTRODUZCA EL NÚMERO DE PEDIDO, "
-               "SI ESCRIBE SÓLO EL CERO, EL SISTEMA LE ASIGNARÁ UNO, "
-               "SEGÚN EL ORDEN EN QUE SE VAN REGISTRANDO.".
-           DISPLAY "NÚMERO DEL PEDIDO: " WITH NO ADVANCING.
-           ACCEPT WS-PEDIDOS-NUMERO.
-           MOVE 'N' TO EOF-IN
-
-           IF WS-PEDIDOS-NUMERO = 0 THEN
-               PERFORM 000-INICIA-PEDIDOS
-               IF WS-PEDIDOS-CREADO = ZERO THEN
-                   PERFORM UNTIL EOF-IN = 'Y'
-                       READ F-ARCHIVO-PEDIDOS
-                           AT END
-                               MOVE 'Y' TO EOF-IN
-                           NOT AT END
-                               ADD 1 TO WS-CONTADOR
-                       END-READ
-                   END-PERFORM
-                END-IF
-                PERFORM 000-CIERRE-PEDIDOS
-           ELSE
-               PERFORM 000-INICIA-PEDIDOS
-               MOVE WS-PEDIDOS-NUMERO TO RPE-NUMERO
-               READ F-ARCHIVO-PEDIDOS RECORD
-                   KEY RPE-NUMERO
-                   INVALID KEY MOVE 0 TO WS-CONSULTA
-                   NOT INVALID KEY MOVE 1 TO WS-CONSULTA
-               PERFORM 000-CIERRE-PEDIDOS
-           END-IF.
-           MOVE WS-CONTADOR TO WS-PEDIDOS-NUMERO
-           DISPLAY " ".
-           DISPLAY "NRO. DE PEDIDO ASIGNADO.: " WS-PEDIDOS-NUMERO.
-           DISPLAY " ".
-           IF WS-CONSULTA = 1
-               DISPLAY " "
-               DISPLAY "+++ADVERTENCIA: REGISTRO DEL "
-                   "PEDIDO YA EXISTE, "
-                   "LOS DATOS QUE INTRODUZCA A CONTINUACIÓN "
-                   "ACTUALIZARAN LOS YA EXISTENTE+++"
-               DISPLAY " "
-               MOVE ZERO TO WS-CONSULTA
-           END-IF.
-           
        *>  ENTRADA DE DATOS
            PERFORM 000-INICIA-MESAS.
                PERFORM 003-MOSTRAR-MESAS.
 
                DISPLAY "INTRODUZCA NÚMERO DE MESA SEGÚN LA LISTA: "
                    WITH NO ADVANCING.
-               ACCEPT WS-PEDIDOS-MESA.
-               MOVE WS-PEDIDOS-MESA TO RME-NUMERO.
+               ACCEPT WS-COMANDAS-MESA.
+               PERFORM UNTIL WS-COMANDAS-MESA NOT = SPACES
+                   DISPLAY "EL NÚMERO DE MESA NO PUEDE ESTAR EN "
+                       "BLANCO, INTENTE DE NUEVO: " WITH NO ADVANCING
+                   ACCEPT WS-COMANDAS-MESA
+               END-PERFORM.
+               MOVE WS-COMANDAS-MESA TO RME-NUMERO.
 
                READ F-ARCHIVO-MESAS RECORD
                    KEY RME-NUMERO
@@ -520,49 +725,91 @@
                END-READ.
            PERFORM 000-CIERRE-MESAS
            IF WS-CONSULTA = 0 THEN
+               MOVE WS-COMANDAS-MESA TO WS-PEDIDOS-MESA
+               PERFORM 000-MARCA-MESA-OCUPADA
                PERFORM 003-MESERO-POR-MESA
                IF WS-CONSULTA = 0 THEN
-                   DISPLAY "DESCRIPCIÓN DEL PEDIDO: "
-                       WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-DESCRIPCION
-                   DISPLAY "CANTIDAD DEL PEDIDO: "
-                       WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-CANTIDAD
-                   DISPLAY "PRECIO UNITARIO (EJ. 22.33): "
-                       WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-PRECIO-UNITARIO
+                   MOVE WS-PEDIDOS-MESERO TO WS-COMANDAS-MESERO
+
+                   PERFORM 000-ASIGNA-NUMERO-COMANDA
+
+                   DISPLAY "NOMBRE DEL CLIENTE: " WITH NO ADVANCING
+                   ACCEPT WS-COMANDAS-CLIENTE
+
+                   DISPLAY "FECHA DE LA COMANDA: "
+                   DISPLAY "DIA (EJ. 13): " WITH NO ADVANCING
+                   ACCEPT WS-COMANDAS-DIA
+                   PERFORM UNTIL WS-COMANDAS-DIA > ZERO
+                       AND WS-COMANDAS-DIA <= 31
+                       DISPLAY "EL DÍA DEBE ESTAR ENTRE 1 Y 31, "
+                           "INTENTE DE NUEVO: " WITH NO ADVANCING
+                       ACCEPT WS-COMANDAS-DIA
+                   END-PERFORM
+                   DISPLAY "MES (EJ. 02): " WITH NO ADVANCING
+                   ACCEPT WS-COMANDAS-MES
+                   PERFORM UNTIL WS-COMANDAS-MES > ZERO
+                       AND WS-COMANDAS-MES <= 12
+                       DISPLAY "EL MES DEBE ESTAR ENTRE 1 Y 12, "
+                           "INTENTE DE NUEVO: " WITH NO ADVANCING
+                       ACCEPT WS-COMANDAS-MES
+                   END-PERFORM
+                   DISPLAY "AÑO (EJ. 2023): " WITH NO ADVANCING
+                   ACCEPT WS-COMANDAS-ANNO
+
+                   MOVE 0 TO WS-COMANDA-ACUM-TOTAL
+                   MOVE 0 TO WS-COMANDA-ITEMS-ESCRITOS
+                   MOVE 'S' TO WS-COMANDA-MAS-PLATILLOS
+
+                   PERFORM 001-COMANDA-ITEM
+                       UNTIL (WS-COMANDA-MAS-PLATILLOS NOT = 'S'
+                           AND WS-COMANDA-MAS-PLATILLOS NOT = 's')
+                       AND WS-COMANDA-ITEMS-ESCRITOS > 0
+
+       *>          DATOS DE PAGO DE LA COMANDA COMPLETA
                    DISPLAY "TIPO DE PAGO "
                        "(EJ. PAGO MOVIL, TARJETA,...): "
                        WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-TIPO-PAGO
-                   DISPLAY "IMPORTE (EJ. 1.35): "
-                       WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-IMPORTE
-                   DISPLAY "PROPINA (EJ. 1.35): "
+                   ACCEPT WS-COMANDAS-TIPO-PAGO
+                   DISPLAY "PROPINA (EJ. 1.35): " WITH NO ADVANCING
+                   ACCEPT WS-COMANDAS-PROPINA
+                   DISPLAY "ENVIADO/PAGADO (EJ. S = SI o N = NO): "
                        WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-PROPINA
-                   DISPLAY "ENVIADO (EJ. S = SI o N = NO): "
-                       WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-ENVIADO
-                   DISPLAY "FECHA DEL PEDIDO: "
-                   DISPLAY "DIA (EJ. 13): "
-                       WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-DIA
-                    DISPLAY "MES (EJ. 02): "
-                       WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-MES
-                    DISPLAY "AÑO (EJ. 2023): "
-                       WITH NO ADVANCING
-                   ACCEPT WS-PEDIDOS-ANNO
+                   ACCEPT WS-COMANDAS-ENVIADO
+                   IF WS-COMANDAS-ENVIADO = 'S'
+                       OR WS-COMANDAS-ENVIADO = 's'
+                       MOVE 'E' TO WS-COMANDAS-ESTADO
+                   ELSE
+                       MOVE 'P' TO WS-COMANDAS-ESTADO
+                   END-IF
+                   MOVE WS-COMANDA-ACUM-TOTAL TO WS-COMANDAS-TOTAL
+
        *>  REGISTRO DE LOS DATOS EN EL ARCHIVO
-                   PERFORM 000-INICIA-PEDIDOS
-                   WRITE REG-PEDIDOS FROM WS-ENT-PEDIDOS
+                   PERFORM 000-INICIA-COMANDAS
+                   WRITE REG-COMANDAS FROM WS-ENT-COMANDAS
                         INVALID KEY
-                            REWRITE REG-PEDIDOS FROM WS-ENT-PEDIDOS
+                            MOVE 'COMANDAS' TO WS-AUD-TABLA
+                            MOVE RCM-NUMERO TO WS-AUD-LLAVE
+                            READ F-ARCHIVO-COMANDAS RECORD
+                                KEY RCM-NUMERO
+                                INVALID KEY CONTINUE
+                            END-READ
+                            MOVE REG-COMANDAS TO WS-AUD-ANTES
+                            REWRITE REG-COMANDAS FROM WS-ENT-COMANDAS
                             END-REWRITE
+                            MOVE REG-COMANDAS TO WS-AUD-DESPUES
+                            PERFORM 000-REGISTRA-AUDITORIA
                    END-WRITE
-                   PERFORM 000-CIERRE-PEDIDOS
-                   DISPLAY "PEDIDO REGISTRADO EXITOSAMENTE... " 
+                   PERFORM 000-CIERRE-COMANDAS
+                   PERFORM 000-ACTUALIZA-LINEAS-COMANDA
+
+                   IF WS-COMANDAS-ENVIADO = 'S'
+                       OR WS-COMANDAS-ENVIADO = 's'
+                       PERFORM 000-MARCA-MESA-LIBRE
+                   END-IF
+
+                   PERFORM 003-IMPRIME-TICKET-COMANDA
+
+                   DISPLAY "COMANDA REGISTRADA EXITOSAMENTE... "
                        WITH NO ADVANCING
                    STOP "ENTER PARA CONTINUAR"
                ELSE
@@ -578,6 +825,292 @@
                PERFORM 001-PEDIDOS
            END-IF.
        *>  -------------------------------------------------------------
+       *>  ASIGNAR UN NÚMERO NUEVO A LA COMANDA (POR ORDEN DE REGISTRO)
+       *>  -------------------------------------------------------------
+       000-ASIGNA-NUMERO-COMANDA.
+           MOVE 'COMANDAS' TO WS-CTR-NOMBRE.
+           PERFORM 000-SIGUIENTE-CONTADOR.
+           MOVE WS-CTR-VALOR TO WS-COMANDAS-NUMERO.
+           DISPLAY " ".
+           DISPLAY "NRO. DE COMANDA ASIGNADO.: " WS-COMANDAS-NUMERO.
+           DISPLAY " ".
+       *>  -------------------------------------------------------------
+       *>  AGREGAR UN PLATILLO A LA COMANDA ACTUAL (UNA LÍNEA DE
+       *>  PEDIDO POR CADA PLATILLO AGREGADO)
+       *>  -------------------------------------------------------------
+       001-COMANDA-ITEM.
+           PERFORM 000-INICIA-PLATILLOS.
+           PERFORM 003-MOSTRAR-PLATILLOS.
+
+           DISPLAY "INTRODUZCA EL CÓDIGO DEL PLATILLO "
+               "SEGÚN LA LISTA: " WITH NO ADVANCING.
+           ACCEPT WS-PLATILLOS-CODIGO.
+           MOVE WS-PLATILLOS-CODIGO TO RP-CODIGO.
+
+           READ F-ARCHIVO-PLATILLOS RECORD
+               KEY RP-CODIGO
+               INVALID KEY MOVE 1 TO WS-CONSULTA
+               NOT INVALID KEY MOVE 0 TO WS-CONSULTA
+           END-READ.
+           PERFORM 000-CIERRE-PLATILLOS.
+           IF WS-CONSULTA NOT = 0 THEN
+               DISPLAY "EL CÓDIGO DE PLATILLO NO EXISTE EN LA "
+                   "CARTA, INTENTE DE NUEVO Y ASEGURESE DE "
+                   "VER LOS CÓDIGOS EN LA LISTA"
+               MOVE ZERO TO WS-CONSULTA
+           ELSE
+               MOVE 'PEDIDOS' TO WS-CTR-NOMBRE
+               PERFORM 000-SIGUIENTE-CONTADOR
+               MOVE WS-CTR-VALOR TO WS-PEDIDOS-NUMERO
+
+               MOVE RP-DESCRIPCION TO WS-PEDIDOS-DESCRIPCION
+               MOVE RP-PRECIO TO WS-PEDIDOS-PRECIO-UNITARIO
+               DISPLAY " "
+               DISPLAY "PLATILLO: " RP-DESCRIPCION
+                   " | PRECIO: " RP-PRECIO
+               DISPLAY "CANTIDAD DEL PEDIDO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-PEDIDOS-CANTIDAD
+               PERFORM UNTIL WS-PEDIDOS-CANTIDAD > ZERO
+                   DISPLAY "LA CANTIDAD DEBE SER MAYOR A CERO, "
+                       "INTENTE DE NUEVO: " WITH NO ADVANCING
+                   ACCEPT WS-PEDIDOS-CANTIDAD
+               END-PERFORM
+
+               COMPUTE WS-COMANDA-LINEA-TOTAL =
+                   WS-PEDIDOS-PRECIO-UNITARIO * WS-PEDIDOS-CANTIDAD
+               ADD WS-COMANDA-LINEA-TOTAL TO WS-COMANDA-ACUM-TOTAL
+
+               MOVE WS-COMANDAS-MESA TO WS-PEDIDOS-MESA
+               MOVE WS-COMANDAS-NUMERO TO WS-PEDIDOS-COMANDA
+               MOVE WS-COMANDA-LINEA-TOTAL TO WS-PEDIDOS-IMPORTE
+               MOVE ZERO TO WS-PEDIDOS-PROPINA
+               MOVE SPACES TO WS-PEDIDOS-TIPO-PAGO
+               MOVE 'N' TO WS-PEDIDOS-ENVIADO
+               MOVE 'P' TO WS-PEDIDOS-ESTADO
+               MOVE WS-COMANDAS-DIA TO WS-PEDIDOS-DIA
+               MOVE WS-COMANDAS-MES TO WS-PEDIDOS-MES
+               MOVE WS-COMANDAS-ANNO TO WS-PEDIDOS-ANNO
+
+               PERFORM 000-INICIA-PEDIDOS
+               WRITE REG-PEDIDOS FROM WS-ENT-PEDIDOS
+                    INVALID KEY
+                        MOVE 'PEDIDOS' TO WS-AUD-TABLA
+                        MOVE RPE-NUMERO TO WS-AUD-LLAVE
+                        READ F-ARCHIVO-PEDIDOS RECORD
+                            KEY RPE-NUMERO
+                            INVALID KEY CONTINUE
+                        END-READ
+                        MOVE REG-PEDIDOS TO WS-AUD-ANTES
+                        REWRITE REG-PEDIDOS FROM WS-ENT-PEDIDOS
+                        END-REWRITE
+                        MOVE REG-PEDIDOS TO WS-AUD-DESPUES
+                        PERFORM 000-REGISTRA-AUDITORIA
+               END-WRITE
+               PERFORM 000-CIERRE-PEDIDOS
+               ADD 1 TO WS-COMANDA-ITEMS-ESCRITOS
+           END-IF.
+
+           DISPLAY "¿DESEA AGREGAR OTRO PLATILLO A LA COMANDA? "
+               "(S/N): " WITH NO ADVANCING.
+           ACCEPT WS-COMANDA-MAS-PLATILLOS.
+       *>  -------------------------------------------------------------
+       *>  PROPAGAR LOS DATOS DE PAGO DE LA COMANDA (TIPO DE PAGO,
+       *>  ENVIADO, ESTADO) A CADA LÍNEA DE PEDIDO YA REGISTRADA;
+       *>  LA PROPINA SÓLO SE ASIENTA EN LA PRIMERA LÍNEA PARA NO
+       *>  DUPLICARLA AL SUMAR POR LÍNEA EN OTROS REPORTES
+       *>  -------------------------------------------------------------
+       000-ACTUALIZA-LINEAS-COMANDA.
+           PERFORM 000-INICIA-PEDIDOS.
+               MOVE WS-COMANDAS-NUMERO TO RPE-COMANDA.
+               MOVE 0 TO WS-FIN-ARCHIVO.
+               MOVE 0 TO WS-ENCONTRADO.
+               START F-ARCHIVO-PEDIDOS
+                   KEY IS EQUAL RPE-COMANDA
+                   INVALID KEY MOVE 1 TO WS-FIN-ARCHIVO
+               END-START.
+
+               PERFORM UNTIL WS-FIN-ARCHIVO = 1
+                   READ F-ARCHIVO-PEDIDOS NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-FIN-ARCHIVO
+                       NOT AT END
+                           IF RPE-COMANDA NOT = WS-COMANDAS-NUMERO
+                               MOVE 1 TO WS-FIN-ARCHIVO
+                           ELSE
+                           IF RPE-ESTADO = 'C'
+                               CONTINUE
+                           ELSE
+                               MOVE 'PEDIDOS' TO WS-AUD-TABLA
+                               MOVE RPE-NUMERO TO WS-AUD-LLAVE
+                               MOVE REG-PEDIDOS TO WS-AUD-ANTES
+                               MOVE WS-COMANDAS-TIPO-PAGO TO
+                                   RPE-TIPO-PAGO
+                               MOVE WS-COMANDAS-ENVIADO TO RPE-ENVIADO
+                               MOVE WS-COMANDAS-ESTADO TO RPE-ESTADO
+                               IF WS-ENCONTRADO = 0
+                                   MOVE WS-COMANDAS-PROPINA
+                                       TO RPE-PROPINA
+                                   MOVE 1 TO WS-ENCONTRADO
+                               END-IF
+                               REWRITE REG-PEDIDOS
+                                   INVALID KEY
+                                       DISPLAY "ERROR AL ACTUALIZAR "
+                                           "EL PEDIDO"
+                               END-REWRITE
+                               MOVE REG-PEDIDOS TO WS-AUD-DESPUES
+                               PERFORM 000-REGISTRA-AUDITORIA
+                           END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM.
+           PERFORM 000-CIERRE-PEDIDOS.
+       *>  -------------------------------------------------------------
+       *>  IMPRIMIR EL TICKET COMPLETO DE UNA COMANDA (ENCABEZADO Y
+       *>  TODAS LAS LÍNEAS DE PLATILLOS REGISTRADAS)
+       *>  -------------------------------------------------------------
+       003-IMPRIME-TICKET-COMANDA.
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY "TICKET DE LA COMANDA NRO.: "
+               WS-COMANDAS-NUMERO.
+           DISPLAY "MESA: " WS-COMANDAS-MESA
+               " | MESERO: " WS-COMANDAS-MESERO.
+           DISPLAY "CLIENTE: " WS-COMANDAS-CLIENTE.
+           DISPLAY "----------------------------------------".
+
+           PERFORM 000-INICIA-PEDIDOS.
+               MOVE WS-COMANDAS-NUMERO TO RPE-COMANDA.
+               MOVE 0 TO WS-FIN-ARCHIVO.
+               START F-ARCHIVO-PEDIDOS
+                   KEY IS EQUAL RPE-COMANDA
+                   INVALID KEY MOVE 1 TO WS-FIN-ARCHIVO
+               END-START.
+
+               PERFORM UNTIL WS-FIN-ARCHIVO = 1
+                   READ F-ARCHIVO-PEDIDOS NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-FIN-ARCHIVO
+                       NOT AT END
+                           IF RPE-COMANDA NOT = WS-COMANDAS-NUMERO
+                               MOVE 1 TO WS-FIN-ARCHIVO
+                           ELSE
+                               DISPLAY " - " RPE-DESCRIPCION
+                                   " x" RPE-CANTIDAD
+                                   " @ " RPE-PRECIO-UNITARIO
+                           END-IF
+                   END-READ
+               END-PERFORM.
+           PERFORM 000-CIERRE-PEDIDOS.
+
+           DISPLAY "----------------------------------------".
+           DISPLAY ">> TIPO DE PAGO: " WS-COMANDAS-TIPO-PAGO.
+           DISPLAY ">> TOTAL: " WS-COMANDAS-TOTAL.
+           DISPLAY ">> PROPINA: " WS-COMANDAS-PROPINA.
+           DISPLAY "========================================".
+       *>  -------------------------------------------------------------
+       *>  ANULACIÓN DE UN PEDIDO (VOID)
+       *>  -------------------------------------------------------------
+       001-ANULAR-PEDIDO.
+           DISPLAY " ".
+           DISPLAY "ANULACIÓN DE UN PEDIDO.".
+           DISPLAY "--------------------------------------".
+           DISPLAY " ".
+
+           DISPLAY "NÚMERO DEL PEDIDO A ANULAR: " WITH NO ADVANCING.
+           ACCEPT WS-PEDIDOS-NUMERO.
+
+           PERFORM 000-INICIA-PEDIDOS.
+               MOVE WS-PEDIDOS-NUMERO TO RPE-NUMERO.
+
+               READ F-ARCHIVO-PEDIDOS RECORD
+                   KEY RPE-NUMERO
+                   INVALID KEY MOVE 0 TO WS-CONSULTA
+                   NOT INVALID KEY MOVE 1 TO WS-CONSULTA
+               END-READ.
+
+               IF WS-CONSULTA = 0 THEN
+                   DISPLAY "EL PEDIDO NO EXISTE."
+               ELSE
+                   IF RPE-ESTADO = 'C' THEN
+                       DISPLAY "EL PEDIDO YA SE ENCUENTRA ANULADO."
+                   ELSE
+                       MOVE 'C' TO RPE-ESTADO
+                       REWRITE REG-PEDIDOS
+                           INVALID KEY
+                               DISPLAY "ERROR AL ANULAR EL PEDIDO."
+                           NOT INVALID KEY
+                               DISPLAY "PEDIDO ANULADO EXITOSAMENTE..."
+                       END-REWRITE
+                   END-IF
+               END-IF.
+           PERFORM 000-CIERRE-PEDIDOS.
+           MOVE ZERO TO WS-CONSULTA.
+           STOP "ENTER PARA CONTINUAR".
+       *>  -------------------------------------------------------------
+       *>  MARCAR UNA COMANDA (PEDIDA PERO NO PAGADA) COMO PAGADA:
+       *>  ACTUALIZA EL ENCABEZADO Y SUS LÍNEAS Y LIBERA LA MESA
+       *>  -------------------------------------------------------------
+       001-PAGAR-COMANDA.
+           DISPLAY " ".
+           DISPLAY "MARCAR COMANDA COMO PAGADA.".
+           DISPLAY "--------------------------------------".
+           DISPLAY " ".
+
+           DISPLAY "NÚMERO DE LA COMANDA A PAGAR: " WITH NO ADVANCING.
+           ACCEPT WS-COMANDAS-NUMERO.
+           MOVE 0 TO WS-ENCONTRADO.
+
+           PERFORM 000-INICIA-COMANDAS.
+               MOVE WS-COMANDAS-NUMERO TO RCM-NUMERO.
+
+               READ F-ARCHIVO-COMANDAS RECORD
+                   KEY RCM-NUMERO
+                   INVALID KEY MOVE 0 TO WS-CONSULTA
+                   NOT INVALID KEY MOVE 1 TO WS-CONSULTA
+               END-READ.
+
+               IF WS-CONSULTA = 0 THEN
+                   DISPLAY "LA COMANDA NO EXISTE."
+               ELSE
+                   IF RCM-ESTADO = 'E' THEN
+                       DISPLAY "LA COMANDA YA SE ENCUENTRA PAGADA."
+                   ELSE
+                       MOVE 'COMANDAS' TO WS-AUD-TABLA
+                       MOVE RCM-NUMERO TO WS-AUD-LLAVE
+                       MOVE REG-COMANDAS TO WS-AUD-ANTES
+                       MOVE 'S' TO RCM-ENVIADO
+                       MOVE 'E' TO RCM-ESTADO
+                       REWRITE REG-COMANDAS
+                           INVALID KEY
+                               DISPLAY "ERROR AL ACTUALIZAR LA COMANDA."
+                       END-REWRITE
+                       MOVE REG-COMANDAS TO WS-AUD-DESPUES
+                       PERFORM 000-REGISTRA-AUDITORIA
+
+                       MOVE RCM-MESA TO WS-COMANDAS-MESA
+                       MOVE RCM-TIPO-PAGO TO WS-COMANDAS-TIPO-PAGO
+                       MOVE RCM-PROPINA TO WS-COMANDAS-PROPINA
+                       MOVE RCM-ENVIADO TO WS-COMANDAS-ENVIADO
+                       MOVE RCM-ESTADO TO WS-COMANDAS-ESTADO
+                       MOVE 1 TO WS-ENCONTRADO
+
+                       DISPLAY "COMANDA MARCADA COMO PAGADA "
+                           "EXITOSAMENTE... "
+                   END-IF
+               END-IF.
+           PERFORM 000-CIERRE-COMANDAS.
+
+           IF WS-ENCONTRADO = 1 THEN
+               PERFORM 000-ACTUALIZA-LINEAS-COMANDA
+               MOVE WS-COMANDAS-MESA TO WS-PEDIDOS-MESA
+               PERFORM 000-MARCA-MESA-LIBRE
+           END-IF.
+
+           MOVE ZERO TO WS-CONSULTA.
+           MOVE ZERO TO WS-ENCONTRADO.
+           STOP "ENTER PARA CONTINUAR".
+       *>  -------------------------------------------------------------
        *>  SUBMENU CONSULTAS
        *>  -------------------------------------------------------------
        002-SUBMENU-CONSULTAS.
@@ -590,6 +1123,9 @@
            DISPLAY "3 - PEDIDOS ENVIADOS Y/O ANULADOS.".
            DISPLAY "4 - PEDIDOS REALIZADOS POR FECHA.".
            DISPLAY "5 - IMPORTE POR PEDIDOS Y TOTAL.".
+           DISPLAY "6 - CIERRE DE CAJA POR FECHA.".
+           DISPLAY "7 - ESTADO DE LAS MESAS.".
+           DISPLAY "8 - EXPORTAR PEDIDOS A CSV (CONTABILIDAD).".
            DISPLAY "--------------------------------------".
            DISPLAY "9 - SALIR DEL SUBMENU.".
            DISPLAY " ".
@@ -610,12 +1146,26 @@
                    PERFORM 000-INICIA-PEDIDOS
                    PERFORM 003-MOSTRAR-PEDIDOS-ENVIADOS
                    PERFORM 000-CIERRE-PEDIDOS
-               WHEN 4     
+               WHEN 4
                    PERFORM 000-INICIA-PEDIDOS
                    PERFORM 003-MOSTRAR-PEDIDOS-POR-FECHA
                    PERFORM 000-CIERRE-PEDIDOS
                WHEN 5
                    PERFORM 003-MOSTRAR-IMPORTE-POR-PEDIDOS
+               WHEN 6
+                   PERFORM 000-INICIA-COMANDAS
+                   PERFORM 003-MOSTRAR-CIERRE-CAJA
+                   PERFORM 000-CIERRE-COMANDAS
+               WHEN 7
+                   PERFORM 000-INICIA-MESAS
+                   PERFORM 003-MOSTRAR-MESAS
+                   PERFORM 000-CIERRE-MESAS
+                   DISPLAY " "
+                   STOP "ENTER PARA CONTINUAR"
+               WHEN 8
+                   PERFORM 000-INICIA-PEDIDOS
+                   PERFORM 003-EXPORTA-PEDIDOS-CSV
+                   PERFORM 000-CIERRE-PEDIDOS
                WHEN 9 MOVE 1 TO WS-FIN-SUBMENU
                WHEN OTHER
                    DISPLAY " "
@@ -748,22 +1298,65 @@
        000-CIERRE-MESAS.
            CLOSE F-ARCHIVO-MESAS.
        *>  -------------------------------------------------------------
+       *>  MARCAR MESA COMO OCUPADA (AL ABRIR UN PEDIDO)
+       *>  -------------------------------------------------------------
+       000-MARCA-MESA-OCUPADA.
+           PERFORM 000-INICIA-MESAS.
+               MOVE WS-PEDIDOS-MESA TO RME-NUMERO.
+               READ F-ARCHIVO-MESAS RECORD
+                   KEY RME-NUMERO
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'MESAS' TO WS-AUD-TABLA
+                       MOVE RME-NUMERO TO WS-AUD-LLAVE
+                       MOVE REG-MESAS TO WS-AUD-ANTES
+                       MOVE 'OCUPADA' TO RME-ESTADO
+                       REWRITE REG-MESAS
+                           INVALID KEY
+                               DISPLAY "ERROR AL ACTUALIZAR LA MESA"
+                       END-REWRITE
+                       MOVE REG-MESAS TO WS-AUD-DESPUES
+                       PERFORM 000-REGISTRA-AUDITORIA
+               END-READ.
+           PERFORM 000-CIERRE-MESAS.
+       *>  -------------------------------------------------------------
+       *>  MARCAR MESA COMO LIBRE (AL PAGAR LA CUENTA)
+       *>  -------------------------------------------------------------
+       000-MARCA-MESA-LIBRE.
+           PERFORM 000-INICIA-MESAS.
+               MOVE WS-PEDIDOS-MESA TO RME-NUMERO.
+               READ F-ARCHIVO-MESAS RECORD
+                   KEY RME-NUMERO
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'MESAS' TO WS-AUD-TABLA
+                       MOVE RME-NUMERO TO WS-AUD-LLAVE
+                       MOVE REG-MESAS TO WS-AUD-ANTES
+                       MOVE 'LIBRE' TO RME-ESTADO
+                       REWRITE REG-MESAS
+                           INVALID KEY
+                               DISPLAY "ERROR AL ACTUALIZAR LA MESA"
+                       END-REWRITE
+                       MOVE REG-MESAS TO WS-AUD-DESPUES
+                       PERFORM 000-REGISTRA-AUDITORIA
+               END-READ.
+           PERFORM 000-CIERRE-MESAS.
+       *>  -------------------------------------------------------------
        *>  APERTURA O CREACIÓN DE NO EXISTIR DEL ARCHIVO PEDIDOS
        *>  -------------------------------------------------------------
        000-INICIA-PEDIDOS.
            MOVE ZERO TO FS-STATUS-PEDIDOS.
-           MOVE ZERO TO WS-PEDIDOS-CREADO
 
            OPEN I-O F-ARCHIVO-PEDIDOS.
            IF FS-STATUS-PEDIDOS = '10' OR FS-STATUS-PEDIDOS = '00'
                THEN
-               MOVE ZERO TO WS-PEDIDOS-CREADO
+               CONTINUE
            ELSE
                IF FS-STATUS-PEDIDOS = '35' THEN
                    OPEN OUTPUT F-ARCHIVO-PEDIDOS
-                   IF FS-STATUS-PEDIDOS = '10' OR 
+                   IF FS-STATUS-PEDIDOS = '10' OR
                    FS-STATUS-PEDIDOS = '00' THEN
-                       MOVE 1 TO WS-PEDIDOS-CREADO
+                       CONTINUE
                    ELSE
                        DISPLAY "ERROR AL CREAR EL ARCHIVO: "
                        FS-STATUS-PEDIDOS
@@ -780,6 +1373,37 @@
        000-CIERRE-PEDIDOS.
            CLOSE F-ARCHIVO-PEDIDOS.
        *>  -------------------------------------------------------------
+       *>  APERTURA O CREACIÓN DE NO EXISTIR DEL ARCHIVO COMANDAS
+       *>  -------------------------------------------------------------
+       000-INICIA-COMANDAS.
+           MOVE ZERO TO FS-STATUS-COMANDAS.
+
+           OPEN I-O F-ARCHIVO-COMANDAS.
+           IF FS-STATUS-COMANDAS = '10' OR FS-STATUS-COMANDAS = '00'
+               THEN
+               CONTINUE
+           ELSE
+               IF FS-STATUS-COMANDAS = '35' THEN
+                   OPEN OUTPUT F-ARCHIVO-COMANDAS
+                   IF FS-STATUS-COMANDAS = '10' OR
+                   FS-STATUS-COMANDAS = '00' THEN
+                       CONTINUE
+                   ELSE
+                       DISPLAY "ERROR AL CREAR EL ARCHIVO: "
+                       FS-STATUS-COMANDAS
+                   END-IF
+               ELSE
+                   DISPLAY 'ERROR AL ABRIR O CREAR EL ARCHIVO: '
+                       FS-STATUS-COMANDAS
+                   MOVE 1 TO WS-FIN
+               END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  CIERRE DEL ARCHIVO COMANDAS
+       *>  -------------------------------------------------------------
+       000-CIERRE-COMANDAS.
+           CLOSE F-ARCHIVO-COMANDAS.
+       *>  -------------------------------------------------------------
        *>  CONSULTAS AUXILIARES
        *>  -------------------------------------------------------------
        *>  -------------------------------------------------------------
@@ -801,6 +1425,20 @@
            DISPLAY " - " RM-CEDULA " " RM-NOMBRE-APELLIDO.
            PERFORM 004-LEE-SIG-MESERO.
        *>  -------------------------------------------------------------
+       *>  MOSTRAR PLATILLOS DE LA CARTA (PARA SELECCIONAR POR CÓDIGO)
+       *>  -------------------------------------------------------------
+       003-MOSTRAR-PLATILLOS.
+           MOVE 0 TO WS-FIN-ARCHIVO.
+           PERFORM 004-LEE-SIG-PLATILLO.
+
+           DISPLAY "LISTA DE PLATILLOS REGISTRADOS: "
+           PERFORM 004-IMPRIME-PLATILLO UNTIL WS-FIN-ARCHIVO = 1.
+
+       004-IMPRIME-PLATILLO.
+           DISPLAY " -> " RP-CODIGO " " RP-DESCRIPCION
+               " (" RP-TIPO ") PRECIO: " RP-PRECIO.
+           PERFORM 004-LEE-SIG-PLATILLO.
+       *>  -------------------------------------------------------------
        *>  MOSTRAR Y SELECCIONAR MESERO POR MESA
        *>  -------------------------------------------------------------
        003-MESERO-POR-MESA.
@@ -837,7 +1475,8 @@
                 AT END MOVE 1 TO WS-FIN-ARCHIVO.
 
        004-IMPRIME-MESA.
-           DISPLAY " -> " RME-NUMERO.
+           DISPLAY " -> " RME-NUMERO " | ESTADO: " RME-ESTADO
+               " | MESERO: " RME-MESERO.
            PERFORM 004-LEE-SIG-MESA.
        *>  -------------------------------------------------------------
        *>  MOSTRAR PEDIDOS
@@ -956,6 +1595,7 @@
                    DISPLAY " - IMPORTE: " RPE-IMPORTE
                    DISPLAY " - PROPINA: " RPE-PROPINA
                    DISPLAY " - ENVIADO: " RPE-ENVIADO
+                   DISPLAY " - ESTADO: " RPE-ESTADO
                    DISPLAY " - FECHA: " RPE-DIA 
                        "/" RPE-MES "/" RPE-ANNO
                    MOVE 1 TO WS-ENCONTRADO
@@ -1069,7 +1709,8 @@
            END-IF.
 
        004-IMPRIME-PEDIDOS-ENVIADOS.
-           IF  RPE-ENVIADO = 'S' AND WS-TIPO-PEDIDO = 1
+           IF  RPE-ESTADO NOT = 'C' AND RPE-ENVIADO = 'S'
+               AND WS-TIPO-PEDIDO = 1
                THEN
                    DISPLAY "------------------------------------------"
                    DISPLAY "-> PEDIDO NRO. " RPE-NUMERO
@@ -1082,12 +1723,13 @@
                    DISPLAY " - IMPORTE: " RPE-IMPORTE
                    DISPLAY " - PROPINA: " RPE-PROPINA
                    DISPLAY " - ENVIADO: " RPE-ENVIADO
+                   DISPLAY " - ESTADO: " RPE-ESTADO
                    DISPLAY " - FECHA: " RPE-DIA 
                        "/" RPE-MES "/" RPE-ANNO
                    MOVE 1 TO WS-ENCONTRADO
                    MOVE 1 TO WS-ENCONTRADO
-           ELSE 
-               IF RPE-ENVIADO = 'N' AND WS-TIPO-PEDIDO = 2 THEN
+           ELSE
+               IF RPE-ESTADO = 'C' AND WS-TIPO-PEDIDO = 2 THEN
                    DISPLAY "------------------------------------------"
                    DISPLAY "-> PEDIDO NRO. " RPE-NUMERO
                    DISPLAY " - MESA: " RPE-MESA
@@ -1099,6 +1741,7 @@
                    DISPLAY " - IMPORTE: " RPE-IMPORTE
                    DISPLAY " - PROPINA: " RPE-PROPINA
                    DISPLAY " - ENVIADO: " RPE-ENVIADO
+                   DISPLAY " - ESTADO: " RPE-ESTADO
                    DISPLAY " - FECHA: " RPE-DIA 
                        "/" RPE-MES "/" RPE-ANNO
                    MOVE 1 TO WS-ENCONTRADO
@@ -1166,5 +1809,376 @@
 
            PERFORM 004-LEE-SIG-PEDIDO.
        *>  -------------------------------------------------------------
+       *>  CIERRE DE CAJA POR FECHA
+       *>  -------------------------------------------------------------
+       003-MOSTRAR-CIERRE-CAJA.
+           DISPLAY " ".
+           DISPLAY "********************************".
+           DISPLAY "CIERRE DE CAJA POR FECHA: ".
+           DISPLAY "********************************".
+           DISPLAY "INTRODUZCA LA FECHA A CERRAR".
+           DISPLAY "DÍA: " WITH NO ADVANCING.
+           ACCEPT WS-COMANDAS-DIA.
+           DISPLAY "MES: " WITH NO ADVANCING.
+           ACCEPT WS-COMANDAS-MES.
+           DISPLAY "AÑO: " WITH NO ADVANCING.
+           ACCEPT WS-COMANDAS-ANNO.
+
+           MOVE 0 TO WS-ENCONTRADO.
+           MOVE 0 TO WS-CIERRE-CANT-TIPOS.
+           MOVE 0 TO WS-CIERRE-TOTAL-VENTAS.
+           MOVE 0 TO WS-CIERRE-TOTAL-PROPINAS.
+
+           MOVE 0 TO WS-FIN-ARCHIVO.
+           PERFORM 004-LEE-SIG-COMANDA.
+
+           PERFORM 004-ACUMULA-CIERRE-CAJA UNTIL WS-FIN-ARCHIVO = 1.
+
+           DISPLAY " ".
+           IF WS-ENCONTRADO = 0 THEN
+               DISPLAY "*** NO HAY COMANDAS PARA LA FECHA "
+                   "INTRODUCIDA ***"
+               DISPLAY " "
+               STOP "ENTER PARA CONTINUAR"
+           END-IF.
+
+           DISPLAY "CIERRE DE CAJA PARA LA FECHA: " WS-COMANDAS-DIA "/"
+               WS-COMANDAS-MES "/" WS-COMANDAS-ANNO.
+           DISPLAY "------------------------------------------".
+           DISPLAY "DESGLOSE POR TIPO DE PAGO:".
+           PERFORM VARYING WS-CIERRE-IDX FROM 1 BY 1
+               UNTIL WS-CIERRE-IDX > WS-CIERRE-CANT-TIPOS
+               DISPLAY " - " WS-CIERRE-TIPO-NOMBRE (WS-CIERRE-IDX)
+                   ": " WS-CIERRE-TIPO-TOTAL (WS-CIERRE-IDX)
+           END-PERFORM.
+           DISPLAY "------------------------------------------".
+           DISPLAY ">> TOTAL DE VENTAS DEL DÍA: "
+               WS-CIERRE-TOTAL-VENTAS.
+           DISPLAY ">> TOTAL DE PROPINAS DEL DÍA: "
+               WS-CIERRE-TOTAL-PROPINAS.
+           DISPLAY " ".
+           STOP "ENTER PARA CONTINUAR".
+
+       004-LEE-SIG-COMANDA.
+           READ F-ARCHIVO-COMANDAS NEXT RECORD
+               AT END MOVE 1 TO WS-FIN-ARCHIVO.
+
+       004-ACUMULA-CIERRE-CAJA.
+           IF  WS-COMANDAS-DIA = RCM-DIA AND
+               WS-COMANDAS-MES = RCM-MES AND
+               WS-COMANDAS-ANNO = RCM-ANNO AND
+               RCM-ESTADO = 'E'
+               THEN
+                   ADD RCM-TOTAL TO WS-CIERRE-TOTAL-VENTAS
+                   ADD RCM-PROPINA TO WS-CIERRE-TOTAL-PROPINAS
+                   PERFORM 005-ACUMULA-TIPO-PAGO
+                   MOVE 1 TO WS-ENCONTRADO
+           END-IF.
+
+           PERFORM 004-LEE-SIG-COMANDA.
+
+       005-ACUMULA-TIPO-PAGO.
+           MOVE 0 TO WS-CIERRE-TIPO-HALLADO.
+           PERFORM VARYING WS-CIERRE-IDX FROM 1 BY 1
+               UNTIL WS-CIERRE-IDX > WS-CIERRE-CANT-TIPOS
+               IF WS-CIERRE-TIPO-NOMBRE (WS-CIERRE-IDX) = RCM-TIPO-PAGO
+                   ADD RCM-TOTAL TO
+                       WS-CIERRE-TIPO-TOTAL (WS-CIERRE-IDX)
+                   MOVE 1 TO WS-CIERRE-TIPO-HALLADO
+               END-IF
+           END-PERFORM.
+
+           IF WS-CIERRE-TIPO-HALLADO = 0 AND
+               WS-CIERRE-CANT-TIPOS < 20
+               THEN
+                   ADD 1 TO WS-CIERRE-CANT-TIPOS
+                   MOVE RCM-TIPO-PAGO TO
+                       WS-CIERRE-TIPO-NOMBRE (WS-CIERRE-CANT-TIPOS)
+                   MOVE RCM-TOTAL TO
+                       WS-CIERRE-TIPO-TOTAL (WS-CIERRE-CANT-TIPOS)
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  EXPORTAR PEDIDOS A CSV PARA CONTABILIDAD
+       *>  -------------------------------------------------------------
+       003-EXPORTA-PEDIDOS-CSV.
+           DISPLAY " ".
+           DISPLAY "********************************".
+           DISPLAY "EXPORTAR PEDIDOS A CSV: ".
+           DISPLAY "********************************".
+           DISPLAY "INTRODUZCA EL RANGO DE FECHAS A EXPORTAR".
+           DISPLAY "DESDE - DÍA: " WITH NO ADVANCING.
+           ACCEPT WS-CSV-DESDE-DIA.
+           DISPLAY "DESDE - MES: " WITH NO ADVANCING.
+           ACCEPT WS-CSV-DESDE-MES.
+           DISPLAY "DESDE - AÑO: " WITH NO ADVANCING.
+           ACCEPT WS-CSV-DESDE-ANNO.
+           DISPLAY "HASTA - DÍA: " WITH NO ADVANCING.
+           ACCEPT WS-CSV-HASTA-DIA.
+           DISPLAY "HASTA - MES: " WITH NO ADVANCING.
+           ACCEPT WS-CSV-HASTA-MES.
+           DISPLAY "HASTA - AÑO: " WITH NO ADVANCING.
+           ACCEPT WS-CSV-HASTA-ANNO.
+
+           COMPUTE WS-CSV-FECHA-DESDE-NUM =
+               WS-CSV-DESDE-ANNO * 10000 +
+               WS-CSV-DESDE-MES * 100 + WS-CSV-DESDE-DIA.
+           COMPUTE WS-CSV-FECHA-HASTA-NUM =
+               WS-CSV-HASTA-ANNO * 10000 +
+               WS-CSV-HASTA-MES * 100 + WS-CSV-HASTA-DIA.
+
+           MOVE 0 TO WS-ENCONTRADO.
+           PERFORM 000-INICIA-PEDIDOS-CSV.
+
+           MOVE 0 TO WS-FIN-ARCHIVO.
+           PERFORM 004-LEE-SIG-PEDIDO.
+
+           PERFORM 004-EXPORTA-LINEA-PEDIDO-CSV
+               UNTIL WS-FIN-ARCHIVO = 1.
+
+           PERFORM 000-CIERRE-PEDIDOS-CSV.
+
+           DISPLAY " ".
+           IF WS-ENCONTRADO = 0 THEN
+               DISPLAY "*** NO HAY PEDIDOS PARA EL RANGO DE "
+                   "FECHAS INTRODUCIDO ***"
+           ELSE
+               DISPLAY "PEDIDOS EXPORTADOS AL ARCHIVO "
+                   "PEDIDOS_EXPORT.CSV"
+           END-IF.
+           DISPLAY " ".
+           STOP "ENTER PARA CONTINUAR".
+
+       004-EXPORTA-LINEA-PEDIDO-CSV.
+           COMPUTE WS-CSV-FECHA-LINEA-NUM =
+               RPE-ANNO * 10000 + RPE-MES * 100 + RPE-DIA.
+
+           IF  WS-CSV-FECHA-LINEA-NUM >= WS-CSV-FECHA-DESDE-NUM AND
+               WS-CSV-FECHA-LINEA-NUM <= WS-CSV-FECHA-HASTA-NUM AND
+               RPE-ESTADO NOT = 'C'
+               THEN
+                   MOVE RPE-IMPORTE TO WS-CSV-IMPORTE-ED
+                   MOVE RPE-PROPINA TO WS-CSV-PROPINA-ED
+                   MOVE SPACES TO REG-PEDIDOS-CSV
+                   STRING
+                       RPE-NUMERO         DELIMITED BY SIZE ","
+                       RPE-MESA           DELIMITED BY SPACE ","
+                       RPE-MESERO         DELIMITED BY SPACE ","
+                       WS-CSV-IMPORTE-ED  DELIMITED BY SIZE ","
+                       WS-CSV-PROPINA-ED  DELIMITED BY SIZE ","
+                       RPE-TIPO-PAGO      DELIMITED BY SIZE ","
+                       RPE-DIA            DELIMITED BY SIZE "/"
+                       RPE-MES            DELIMITED BY SIZE "/"
+                       RPE-ANNO           DELIMITED BY SIZE
+                       INTO REG-PEDIDOS-CSV
+                   END-STRING
+                   WRITE REG-PEDIDOS-CSV
+                   MOVE 1 TO WS-ENCONTRADO
+           END-IF.
+
+           PERFORM 004-LEE-SIG-PEDIDO.
+       *>  -------------------------------------------------------------
+       *>  APERTURA DEL ARCHIVO DE SALIDA PARA EXPORTACIÓN DE PEDIDOS
+       *>  -------------------------------------------------------------
+       000-INICIA-PEDIDOS-CSV.
+           MOVE ZERO TO FS-STATUS-PEDIDOS-CSV.
+
+           OPEN OUTPUT F-ARCHIVO-PEDIDOS-CSV.
+           IF FS-STATUS-PEDIDOS-CSV NOT = '00' THEN
+               DISPLAY "ERROR AL CREAR EL ARCHIVO CSV: "
+                   FS-STATUS-PEDIDOS-CSV
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  CIERRE DEL ARCHIVO DE SALIDA CSV
+       *>  -------------------------------------------------------------
+       000-CIERRE-PEDIDOS-CSV.
+           CLOSE F-ARCHIVO-PEDIDOS-CSV.
+       *>  -------------------------------------------------------------
+       *>  APERTURA O CREACIÓN DE NO EXISTIR DEL ARCHIVO AUDITORIA
+       *>  (MODO EXTEND PARA AGREGAR AL FINAL DE LA BITÁCORA)
+       *>  -------------------------------------------------------------
+       000-INICIA-AUDITORIA.
+           MOVE ZERO TO FS-STATUS-AUDITORIA.
+
+           OPEN EXTEND F-ARCHIVO-AUDITORIA.
+           IF FS-STATUS-AUDITORIA = '35' THEN
+               OPEN OUTPUT F-ARCHIVO-AUDITORIA
+               IF FS-STATUS-AUDITORIA NOT = '00' THEN
+                   DISPLAY "ERROR AL CREAR EL ARCHIVO DE AUDITORÍA: "
+                       FS-STATUS-AUDITORIA
+               END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  CIERRE DEL ARCHIVO AUDITORIA
+       *>  -------------------------------------------------------------
+       000-CIERRE-AUDITORIA.
+           CLOSE F-ARCHIVO-AUDITORIA.
+       *>  -------------------------------------------------------------
+       *>  REGISTRAR UN RENGLÓN EN LA BITÁCORA A PARTIR DE
+       *>  WS-AUD-TABLA/WS-AUD-LLAVE/WS-AUD-ANTES/WS-AUD-DESPUES, YA
+       *>  LLENOS POR EL PARRAFO QUE HIZO EL REWRITE
+       *>  -------------------------------------------------------------
+       000-REGISTRA-AUDITORIA.
+           PERFORM 000-INICIA-AUDITORIA.
+               MOVE WS-AUD-TABLA TO AUD-TABLA.
+               MOVE WS-AUD-LLAVE TO AUD-LLAVE.
+               MOVE WS-AUD-ANTES TO AUD-ANTES.
+               MOVE WS-AUD-DESPUES TO AUD-DESPUES.
+               ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+               ACCEPT AUD-HORA FROM TIME.
+               WRITE REG-AUDITORIA.
+           PERFORM 000-CIERRE-AUDITORIA.
+       *>  -------------------------------------------------------------
+       *>  APERTURA O CREACIÓN DE NO EXISTIR DEL ARCHIVO ASIGNACIONES
+       *>  -------------------------------------------------------------
+       000-INICIA-ASIGNACIONES.
+           MOVE ZERO TO FS-STATUS-ASIGNACIONES.
+
+           OPEN I-O F-ARCHIVO-ASIGNACIONES.
+           IF FS-STATUS-ASIGNACIONES = '10' OR
+               FS-STATUS-ASIGNACIONES = '00'
+               THEN
+               CONTINUE
+           ELSE
+               IF FS-STATUS-ASIGNACIONES = '35' THEN
+                   OPEN OUTPUT F-ARCHIVO-ASIGNACIONES
+                   IF FS-STATUS-ASIGNACIONES = '10' OR
+                   FS-STATUS-ASIGNACIONES = '00' THEN
+                       CONTINUE
+                   ELSE
+                       DISPLAY "ERROR AL CREAR EL ARCHIVO: "
+                       FS-STATUS-ASIGNACIONES
+                   END-IF
+               ELSE
+                   DISPLAY 'ERROR AL ABRIR O CREAR EL ARCHIVO: '
+                       FS-STATUS-ASIGNACIONES
+                   MOVE 1 TO WS-FIN
+               END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  CIERRE DEL ARCHIVO ASIGNACIONES
+       *>  -------------------------------------------------------------
+       000-CIERRE-ASIGNACIONES.
+           CLOSE F-ARCHIVO-ASIGNACIONES.
+       *>  -------------------------------------------------------------
+       *>  REGISTRAR EN EL HISTORIAL LA ASIGNACIÓN (O CAMBIO) DEL
+       *>  MESERO DE UNA MESA; USA LA FECHA/HORA DEL SISTEMA Y
+       *>  WS-MESAS-NUMERO/WS-MESAS-MESERO/WS-ASG-MESERO-ANTERIOR YA
+       *>  LLENOS POR 001-MESAS
+       *>  -------------------------------------------------------------
+       000-REGISTRA-ASIGNACION.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE.
+           MOVE WS-FECHA-SISTEMA TO WS-FECHA-FORMATO.
+           COMPUTE WS-ANNO-EXTENDIDO = WS-FECHA-ANNO + 2000.
+
+           MOVE WS-MESAS-NUMERO TO WS-ASG-MESA.
+           MOVE WS-FECHA-DIA TO WS-ASG-DIA.
+           MOVE WS-FECHA-MES TO WS-ASG-MES.
+           MOVE WS-ANNO-EXTENDIDO TO WS-ASG-ANNO.
+           ACCEPT WS-ASG-HORA FROM TIME.
+           MOVE WS-MESAS-MESERO TO WS-ASG-MESERO.
+
+           PERFORM 000-INICIA-ASIGNACIONES.
+               WRITE REG-ASIGNACIONES FROM WS-ENT-ASIGNACIONES
+                   INVALID KEY
+                       DISPLAY "ERROR AL REGISTRAR LA ASIGNACIÓN "
+                           "DEL MESERO"
+               END-WRITE.
+           PERFORM 000-CIERRE-ASIGNACIONES.
+       *>  -------------------------------------------------------------
+       *>  APERTURA O CREACIÓN DE NO EXISTIR DEL ARCHIVO CONTADORES
+       *>  -------------------------------------------------------------
+       000-INICIA-CONTADORES.
+           MOVE ZERO TO FS-STATUS-CONTADORES.
+
+           OPEN I-O F-ARCHIVO-CONTADORES.
+           IF FS-STATUS-CONTADORES = '10' OR
+               FS-STATUS-CONTADORES = '00'
+               THEN
+               CONTINUE
+           ELSE
+               IF FS-STATUS-CONTADORES = '35' THEN
+                   OPEN OUTPUT F-ARCHIVO-CONTADORES
+                   IF FS-STATUS-CONTADORES = '10' OR
+                   FS-STATUS-CONTADORES = '00' THEN
+                       CONTINUE
+                   ELSE
+                       DISPLAY "ERROR AL CREAR EL ARCHIVO: "
+                       FS-STATUS-CONTADORES
+                   END-IF
+               ELSE
+                   DISPLAY 'ERROR AL ABRIR O CREAR EL ARCHIVO: '
+                       FS-STATUS-CONTADORES
+                   MOVE 1 TO WS-FIN
+               END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  CIERRE DEL ARCHIVO CONTADORES
+       *>  -------------------------------------------------------------
+       000-CIERRE-CONTADORES.
+           CLOSE F-ARCHIVO-CONTADORES.
+       *>  -------------------------------------------------------------
+       *>  DEVOLVER EN WS-CTR-VALOR EL SIGUIENTE NÚMERO DISPONIBLE PARA
+       *>  EL CONTADOR NOMBRADO EN WS-CTR-NOMBRE, INCREMENTÁNDOLO DE
+       *>  FORMA DIRECTA EN EL ARCHIVO (SIN RECORRER OTROS ARCHIVOS)
+       *>  -------------------------------------------------------------
+       000-SIGUIENTE-CONTADOR.
+           PERFORM 000-INICIA-CONTADORES.
+               MOVE WS-CTR-NOMBRE TO CTR-NOMBRE.
+               READ F-ARCHIVO-CONTADORES RECORD KEY CTR-NOMBRE
+                   INVALID KEY
+                       PERFORM 000-SEMILLA-CONTADOR
+                       WRITE REG-CONTADORES
+                           INVALID KEY
+                               DISPLAY "ERROR AL CREAR EL CONTADOR"
+                       END-WRITE
+                   NOT INVALID KEY
+                       ADD 1 TO CTR-VALOR
+                       REWRITE REG-CONTADORES
+                           INVALID KEY
+                               DISPLAY "ERROR AL ACTUALIZAR EL "
+                                   "CONTADOR"
+                       END-REWRITE
+               END-READ.
+               MOVE CTR-VALOR TO WS-CTR-VALOR.
+           PERFORM 000-CIERRE-CONTADORES.
+       *>  -------------------------------------------------------------
+       *>  LA PRIMERA VEZ QUE SE PIDE UN CONTADOR QUE AÚN NO EXISTE, SE
+       *>  SEMILLA CON EL MAYOR NÚMERO YA USADO EN EL ARCHIVO CORRES-
+       *>  PONDIENTE + 1 (EN VEZ DE EMPEZAR SIEMPRE EN 1), PARA NO
+       *>  PISAR PEDIDOS/COMANDAS HISTÓRICOS AL ACTUALIZAR UN SISTEMA
+       *>  QUE YA TENÍA DATOS. ES UN RECORRIDO ÚNICO, NO POR CADA ALTA
+       *>  -------------------------------------------------------------
+       000-SEMILLA-CONTADOR.
+           MOVE 1 TO CTR-VALOR.
+           MOVE 0 TO WS-FIN-ARCHIVO.
+           EVALUATE WS-CTR-NOMBRE
+               WHEN 'PEDIDOS'
+                   PERFORM 000-INICIA-PEDIDOS
+                   PERFORM UNTIL WS-FIN-ARCHIVO = 1
+                       READ F-ARCHIVO-PEDIDOS NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-FIN-ARCHIVO
+                           NOT AT END
+                               IF RPE-NUMERO >= CTR-VALOR
+                                   COMPUTE CTR-VALOR = RPE-NUMERO + 1
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   PERFORM 000-CIERRE-PEDIDOS
+               WHEN 'COMANDAS'
+                   PERFORM 000-INICIA-COMANDAS
+                   PERFORM UNTIL WS-FIN-ARCHIVO = 1
+                       READ F-ARCHIVO-COMANDAS NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-FIN-ARCHIVO
+                           NOT AT END
+                               IF RCM-NUMERO >= CTR-VALOR
+                                   COMPUTE CTR-VALOR = RCM-NUMERO + 1
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   PERFORM 000-CIERRE-COMANDAS
+           END-EVALUATE.
+       *>  -------------------------------------------------------------
        END PROGRAM RESTAURANTE.
        *>  -------------------------------------------------------------
